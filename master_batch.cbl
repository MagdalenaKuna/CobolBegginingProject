@@ -0,0 +1,153 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MASTER_BATCH.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT RUNLOG ASSIGN TO 'batch_run_log.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT ANNUITED-STATUS
+                   ASSIGN TO 'annuited_run_status.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS AS-STATUS.
+
+                   SELECT SORT-STATUS
+                   ASSIGN TO 'sort_run_status.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS SS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUNLOG.
+       01 RL-LINE PIC X(100).
+
+       FD ANNUITED-STATUS.
+       01 AS-REC.
+           05 AS-CONTRACT-COUNT PIC 9(5).
+           05 AS-VALIDATION-FAILURE PIC A(1).
+           05 AS-RECONCILE-FAILURE PIC A(1).
+
+       FD SORT-STATUS.
+       01 SS-REC.
+           05 SS-RECORD-COUNT PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01 AS-STATUS PIC X(2) VALUE '00'.
+       01 SS-STATUS PIC X(2) VALUE '00'.
+
+       01 WS-START-DATE PIC 9(6).
+       01 WS-START-TIME PIC 9(8).
+       01 WS-END-DATE PIC 9(6).
+       01 WS-END-TIME PIC 9(8).
+
+       01 WS-STEP-STATUS PIC X(6).
+       01 WS-CONTRACT-COUNT PIC 9(5) VALUE 0.
+       01 WS-RECORD-COUNT PIC 9(5) VALUE 0.
+       01 WS-DISPLAY-COUNT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN OUTPUT RUNLOG.
+           PERFORM PARA-1-RUN-ANNUITED.
+           PERFORM PARA-2-RUN-SORT.
+           CLOSE RUNLOG.
+           STOP RUN.
+
+           PARA-1-RUN-ANNUITED.
+               ACCEPT WS-START-DATE FROM DATE.
+               ACCEPT WS-START-TIME FROM TIME.
+               CALL "ANNUITED_INSTALLMENTS".
+               ACCEPT WS-END-DATE FROM DATE.
+               ACCEPT WS-END-TIME FROM TIME.
+               PERFORM PARA-3-READ-ANNUITED-STATUS.
+               PERFORM PARA-5-LOG-ANNUITED.
+
+           PARA-2-RUN-SORT.
+               ACCEPT WS-START-DATE FROM DATE.
+               ACCEPT WS-START-TIME FROM TIME.
+               CALL "sort_people".
+               ACCEPT WS-END-DATE FROM DATE.
+               ACCEPT WS-END-TIME FROM TIME.
+               PERFORM PARA-4-READ-SORT-STATUS.
+               PERFORM PARA-6-LOG-SORT.
+
+           PARA-3-READ-ANNUITED-STATUS.
+               MOVE 0 TO WS-CONTRACT-COUNT.
+               MOVE "OK" TO WS-STEP-STATUS.
+               OPEN INPUT ANNUITED-STATUS.
+               IF AS-STATUS = '00' THEN
+                   READ ANNUITED-STATUS
+                       AT END MOVE "NORUN" TO WS-STEP-STATUS
+                       NOT AT END
+                           MOVE AS-CONTRACT-COUNT TO WS-CONTRACT-COUNT
+                           IF AS-VALIDATION-FAILURE = 'Y' OR
+                              AS-RECONCILE-FAILURE = 'Y' THEN
+                               MOVE "FAILED" TO WS-STEP-STATUS
+                           END-IF
+                   END-READ
+                   CLOSE ANNUITED-STATUS
+               ELSE
+                   MOVE "NORUN" TO WS-STEP-STATUS
+               END-IF.
+
+           PARA-4-READ-SORT-STATUS.
+               MOVE 0 TO WS-RECORD-COUNT.
+               MOVE "OK" TO WS-STEP-STATUS.
+               OPEN INPUT SORT-STATUS.
+               IF SS-STATUS = '00' THEN
+                   READ SORT-STATUS
+                       AT END MOVE "NORUN" TO WS-STEP-STATUS
+                       NOT AT END
+                           MOVE SS-RECORD-COUNT TO WS-RECORD-COUNT
+                   END-READ
+                   CLOSE SORT-STATUS
+               ELSE
+                   MOVE "NORUN" TO WS-STEP-STATUS
+               END-IF.
+
+           PARA-5-LOG-ANNUITED.
+               MOVE WS-CONTRACT-COUNT TO WS-DISPLAY-COUNT.
+               MOVE SPACES TO RL-LINE.
+               STRING "ANNUITED_INSTALLMENTS START "
+                          DELIMITED BY SIZE
+                      WS-START-DATE DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-START-TIME DELIMITED BY SIZE
+                      " END " DELIMITED BY SIZE
+                      WS-END-DATE DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-END-TIME DELIMITED BY SIZE
+                      " CONTRACTS " DELIMITED BY SIZE
+                      WS-DISPLAY-COUNT DELIMITED BY SIZE
+                      " STATUS " DELIMITED BY SIZE
+                      WS-STEP-STATUS DELIMITED BY SPACE
+                   INTO RL-LINE
+               END-STRING
+               WRITE RL-LINE.
+
+           PARA-6-LOG-SORT.
+               MOVE WS-RECORD-COUNT TO WS-DISPLAY-COUNT.
+               MOVE SPACES TO RL-LINE.
+               STRING "SORT_PEOPLE START " DELIMITED BY SIZE
+                      WS-START-DATE DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-START-TIME DELIMITED BY SIZE
+                      " END " DELIMITED BY SIZE
+                      WS-END-DATE DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-END-TIME DELIMITED BY SIZE
+                      " RECORDS " DELIMITED BY SIZE
+                      WS-DISPLAY-COUNT DELIMITED BY SIZE
+                      " STATUS " DELIMITED BY SIZE
+                      WS-STEP-STATUS DELIMITED BY SPACE
+                   INTO RL-LINE
+               END-STRING
+               WRITE RL-LINE.
+
+       END PROGRAM MASTER_BATCH.
