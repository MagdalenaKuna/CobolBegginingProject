@@ -0,0 +1,192 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COSTLIEST_INSTALLMENTS.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT FS_INSTALLMENTS_INF
+                   ASSIGN TO 'annuited_output.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FS_INSTALLMENTS_INF.
+       01 FS_I.
+           05 FS_I_CONTRACT PIC X(10).
+           05 BREAK0 PIC A(3).
+           05 FS_I_C PIC 9(10).
+           05 FS_I_C_DOT PIC A(1).
+           05 FS_I_C_V PIC v9(2).
+           05 BREAK PIC A(3).
+           05 FS_I_I PIC 9(10).
+           05 FS_I_I_DOT PIC A(1).
+           05 FS_I_I_V PIC v9(2).
+           05 BREAK2 PIC A(3).
+           05 FS_I_A PIC 9(10).
+           05 FS_I_A_DOT PIC A(1).
+           05 FS_I_A_V PIC v9(2).
+           05 BREAK3 PIC A(3).
+           05 FS_I_DUE_YEAR PIC 9(4).
+           05 FS_I_DUE_SEP PIC A(1).
+           05 FS_I_DUE_INST PIC 9(4).
+           05 BREAK4 PIC A(3).
+           05 FS_I_BAL PIC 9(10).
+           05 FS_I_BAL_DOT PIC A(1).
+           05 FS_I_BAL_V PIC v9(2).
+           05 BREAK5 PIC A(3).
+           05 FS_I_REPROCESSED PIC A(1).
+
+       WORKING-STORAGE SECTION.
+       01 GROUP-OF-INSTALLMENTS OCCURS 2000 TIMES.
+           05 CI-CONTRACT PIC X(10).
+           05 CI-INTEREST PIC 9(10)v9(2).
+           05 CI-DUE-YEAR PIC 9(4).
+           05 CI-DUE-INST PIC 9(4).
+       01 WS-EOF PIC A(1) VALUE 'N'.
+
+      * FS_I_REPROCESSED marks rows written while a contract was being
+      * resumed from a checkpoint - the checkpoint interval can leave
+      * up to CHECKPOINT_INTERVAL-1 rows rewritten verbatim on restart,
+      * so those rows need to be checked against what is already in
+      * the table before they are ranked, or the same installment can
+      * occupy two spots in the top-N report.
+       01 DUP_FOUND PIC A(1) VALUE 'N'.
+       01 DUP-INDEX PIC 9(4) VALUE 0.
+       01 INSTALLMENTS_DUPLICATE_COUNT PIC 9(4) VALUE 0.
+
+       01 CNTR PIC 9(4) VALUE 0.
+       01 CNTR-2 PIC 9(4) VALUE 2.
+       01 SWITCHING-INSTALLMENT.
+           05 SW-CONTRACT PIC X(10).
+           05 SW-INTEREST PIC 9(10)v9(2).
+           05 SW-DUE-YEAR PIC 9(4).
+           05 SW-DUE-INST PIC 9(4).
+       01 SORTING_ON PIC 9 VALUE 1.
+       01 DISPLAY_COUNTER PIC 9(4) VALUE 1.
+       01 MAX_READ_INPUTS PIC 9(4).
+       01 INSTALLMENT_CAPACITY PIC 9(4) VALUE 2000.
+       01 INSTALLMENTS_SKIPPED_COUNT PIC 9(4) VALUE 0.
+       01 TOP_N PIC 9(2) VALUE 5.
+
+       PROCEDURE DIVISION.
+           PERFORM PARA-0-LOAD.
+           MOVE CNTR TO MAX_READ_INPUTS.
+           ADD 1 TO MAX_READ_INPUTS.
+           PERFORM PARA-E-REPORT-SKIPPED.
+
+           MOVE 1 TO CNTR.
+           MOVE 2 TO CNTR-2.
+           IF MAX_READ_INPUTS > 2 THEN
+               PERFORM PARA-A UNTIL SORTING_ON=0
+           END-IF.
+
+           DISPLAY " ".
+           DISPLAY "TOP " TOP_N " COSTLIEST INSTALLMENTS BY INTEREST".
+           MOVE 1 TO DISPLAY_COUNTER.
+           PERFORM PARA-C
+               UNTIL DISPLAY_COUNTER = MAX_READ_INPUTS
+                  OR DISPLAY_COUNTER > TOP_N.
+           STOP RUN.
+
+           PARA-0-LOAD.
+               OPEN INPUT FS_INSTALLMENTS_INF.
+               PERFORM UNTIL WS-EOF = 'Y'
+                     READ FS_INSTALLMENTS_INF
+                        AT END MOVE 'Y' TO WS-EOF
+                        NOT AT END
+                           IF FS_I_C IS NUMERIC THEN
+                              MOVE 'N' TO DUP_FOUND
+                              IF FS_I_REPROCESSED = 'Y' THEN
+                                 PERFORM PARA-0-CHECK-DUP
+                              END-IF
+                              IF DUP_FOUND = 'Y' THEN
+                                 ADD 1 TO INSTALLMENTS_DUPLICATE_COUNT
+                              ELSE
+                                 IF CNTR < INSTALLMENT_CAPACITY THEN
+                                    ADD 1 TO CNTR
+                                    MOVE FS_I_CONTRACT TO
+                                        CI-CONTRACT(CNTR)
+                                    COMPUTE CI-INTEREST(CNTR) =
+                                        FS_I_I + FS_I_I_V
+                                    MOVE FS_I_DUE_YEAR TO
+                                        CI-DUE-YEAR(CNTR)
+                                    MOVE FS_I_DUE_INST TO
+                                        CI-DUE-INST(CNTR)
+                                 ELSE
+                                    ADD 1 TO INSTALLMENTS_SKIPPED_COUNT
+                                 END-IF
+                              END-IF
+                           END-IF
+                     END-READ
+               END-PERFORM.
+               CLOSE FS_INSTALLMENTS_INF.
+
+           PARA-0-CHECK-DUP.
+               MOVE 1 TO DUP-INDEX.
+               PERFORM PARA-0-CHECK-DUP-ONE
+                   UNTIL DUP-INDEX > CNTR OR DUP_FOUND = 'Y'.
+
+           PARA-0-CHECK-DUP-ONE.
+               IF CI-CONTRACT(DUP-INDEX) = FS_I_CONTRACT
+                   AND CI-DUE-YEAR(DUP-INDEX) = FS_I_DUE_YEAR
+                   AND CI-DUE-INST(DUP-INDEX) = FS_I_DUE_INST THEN
+                   MOVE 'Y' TO DUP_FOUND
+               END-IF
+               ADD 1 TO DUP-INDEX.
+
+           PARA-A.
+               IF CI-INTEREST(CNTR) < CI-INTEREST(CNTR-2) THEN
+                   PERFORM PARA-B 1 TIMES
+                   ADD 1 TO SORTING_ON
+               END-IF
+               PERFORM PARA-F.
+
+           PARA-B.
+               MOVE GROUP-OF-INSTALLMENTS(CNTR-2)
+                   TO SWITCHING-INSTALLMENT.
+               MOVE GROUP-OF-INSTALLMENTS(CNTR)
+                   TO GROUP-OF-INSTALLMENTS(CNTR-2).
+               MOVE SWITCHING-INSTALLMENT
+                   TO GROUP-OF-INSTALLMENTS(CNTR).
+
+           PARA-C.
+               DISPLAY "CONTRACT " CI-CONTRACT(DISPLAY_COUNTER)
+                   " INTEREST " CI-INTEREST(DISPLAY_COUNTER)
+                   " DUE " CI-DUE-YEAR(DISPLAY_COUNTER)
+                   "/" CI-DUE-INST(DISPLAY_COUNTER)
+               ADD 1 TO DISPLAY_COUNTER.
+
+           PARA-E-REPORT-SKIPPED.
+               IF INSTALLMENTS_SKIPPED_COUNT > 0 THEN
+                   DISPLAY " "
+                   DISPLAY INSTALLMENTS_SKIPPED_COUNT
+                       " INSTALLMENT(S) EXCEEDED TABLE CAPACITY AND "
+                       "WERE NOT RANKED"
+               END-IF
+               IF INSTALLMENTS_DUPLICATE_COUNT > 0 THEN
+                   DISPLAY " "
+                   DISPLAY INSTALLMENTS_DUPLICATE_COUNT
+                       " REPROCESSED INSTALLMENT(S) WERE ALREADY "
+                       "RANKED AND WERE NOT COUNTED TWICE"
+               END-IF.
+
+           PARA-F.
+               ADD 1 TO CNTR
+               ADD 1 TO CNTR-2
+
+               IF CNTR-2 = MAX_READ_INPUTS THEN
+                  MOVE 1 TO CNTR
+                  MOVE 2 TO CNTR-2
+                  IF SORTING_ON = 1 THEN
+                      MOVE 0 TO SORTING_ON
+                  ELSE
+                      MOVE 1 TO SORTING_ON
+                  END-IF
+               END-IF.
+
+       END PROGRAM COSTLIEST_INSTALLMENTS.
