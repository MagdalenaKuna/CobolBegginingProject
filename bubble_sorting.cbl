@@ -6,43 +6,67 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. hello.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT NUMBERS-IN ASSIGN TO 'numbers_input.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD NUMBERS-IN.
+       01 NUM-F PIC X(6).
+
        WORKING-STORAGE SECTION.
        01 GROUP-OF-NUMBERS.
-           05 TABLE_NUMBER PIC A(2) OCCURS 10 TIMES.
-       01 CNTR PIC 9 VALUE 1.
-       01 CNTR-2 PIC 9 VALUE 2.
-       01 SWITCHING_NUMBER PIC A(2).
+           05 TABLE_NUMBER PIC 9(6) OCCURS 500 TIMES.
+       01 WS-EOF PIC A(1) VALUE 'N'.
+
+       01 CNTR PIC 9(3) VALUE 0.
+       01 CNTR-2 PIC 9(3) VALUE 2.
+       01 SWITCHING_NUMBER PIC 9(6).
        01 SORTING_ON PIC 9 VALUE 1.
-       01 DISPLAY_COUNTER PIC 9 VALUE 1.
+       01 DISPLAY_COUNTER PIC 9(3) VALUE 1.
+       01 MAX_READ_INPUTS PIC 9(3).
+       01 NUMBER_CAPACITY PIC 9(3) VALUE 500.
+       01 NUMBERS_SKIPPED_COUNT PIC 9(3) VALUE 0.
 
        PROCEDURE DIVISION.
-           MOVE '34903896222146759917' TO GROUP-OF-NUMBERS.
-           PERFORM PARA-A UNTIL SORTING_ON=0.
-           PERFORM PARA-C UNTIL DISPLAY_COUNTER=9.
-           PERFORM PARA-D.
+           PERFORM PARA-0.
+           MOVE CNTR TO MAX_READ_INPUTS.
+           ADD 1 TO MAX_READ_INPUTS.
+           PERFORM PARA-E-REPORT-SKIPPED.
+
+           MOVE 1 TO CNTR.
+           MOVE 2 TO CNTR-2.
+           IF MAX_READ_INPUTS > 2 THEN
+               PERFORM PARA-A UNTIL SORTING_ON=0
+           END-IF.
+           PERFORM PARA-C UNTIL DISPLAY_COUNTER=MAX_READ_INPUTS.
            STOP RUN.
 
+           PARA-0.
+               OPEN INPUT NUMBERS-IN.
+               PERFORM UNTIL WS-EOF = 'Y'
+                     READ NUMBERS-IN
+                        AT END MOVE 'Y' TO WS-EOF
+                        NOT AT END
+                           IF CNTR < NUMBER_CAPACITY THEN
+                              ADD 1 TO CNTR
+                              MOVE NUM-F TO TABLE_NUMBER(CNTR)
+                           ELSE
+                              ADD 1 TO NUMBERS_SKIPPED_COUNT
+                           END-IF
+                     END-READ
+               END-PERFORM.
+               CLOSE NUMBERS-IN.
+
            PARA-A.
                IF TABLE_NUMBER(CNTR) > TABLE_NUMBER(CNTR-2) THEN
                    PERFORM PARA-B 1 TIMES
                    ADD 1 TO SORTING_ON
-                   ADD 1 TO CNTR
-                   ADD 1 TO CNTR-2
-               ELSE
-                   ADD 1 TO CNTR
-                   ADD 1 TO CNTR-2
-               END-IF.
-               IF CNTR-2 = 9 THEN
-                  MOVE 1 TO CNTR
-                  MOVE 2 TO CNTR-2
-                  IF SORTING_ON = 1 THEN
-                      MOVE 0 TO SORTING_ON
-                  ELSE
-                      MOVE 1 TO SORTING_ON
-                  END-IF
-               END-IF.
+               END-IF
+               PERFORM PARA-F.
 
            PARA-B.
                MOVE TABLE_NUMBER(CNTR-2) TO SWITCHING_NUMBER.
@@ -53,7 +77,26 @@
                DISPLAY TABLE_NUMBER(DISPLAY_COUNTER).
                ADD 1 TO DISPLAY_COUNTER.
 
-           PARA-D.
-               DISPLAY TABLE_NUMBER(DISPLAY_COUNTER).
+           PARA-E-REPORT-SKIPPED.
+               IF NUMBERS_SKIPPED_COUNT > 0 THEN
+                   DISPLAY " "
+                   DISPLAY NUMBERS_SKIPPED_COUNT
+                       " NUMBER(S) EXCEEDED TABLE CAPACITY AND WERE "
+                       "NOT SORTED"
+               END-IF.
+
+           PARA-F.
+               ADD 1 TO CNTR
+               ADD 1 TO CNTR-2
+
+               IF CNTR-2 = MAX_READ_INPUTS THEN
+                  MOVE 1 TO CNTR
+                  MOVE 2 TO CNTR-2
+                  IF SORTING_ON = 1 THEN
+                      MOVE 0 TO SORTING_ON
+                  ELSE
+                      MOVE 1 TO SORTING_ON
+                  END-IF
+               END-IF.
 
        END PROGRAM hello.
