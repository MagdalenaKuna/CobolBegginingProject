@@ -16,131 +16,155 @@
                    ORGANIZATION IS LINE SEQUENTIAL
                    ACCESS IS SEQUENTIAL.
 
+                   SELECT PEOPLE-SORT-WORK ASSIGN TO 'people_sort.wrk'.
+
+                   SELECT SORT-RUNSTATUS
+                   ASSIGN TO 'sort_run_status.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD PEOPLE.
-       01 P-F PIC A(30).
+       01 P-F.
+           05 P-F-NAME PIC A(15).
+           05 P-F-SURNAME PIC A(15).
+           05 P-F-EMPID PIC X(6).
+           05 P-F-DEPT PIC A(10).
 
        FD SORTEDPP.
-       01 WS-SORTED-PERSON.
-           05 SORTED-PERSON-FN PIC A(15).
-           05 SORTED-PERSON-SURNAME PIC A(15).
+       01 WS-SORTED-LINE PIC X(60).
+
+       SD PEOPLE-SORT-WORK.
+       01 SD-PERSON.
+           05 SD-NAME PIC A(15).
+           05 SD-SURNAME PIC A(15).
+           05 SD-EMPID PIC X(6).
+           05 SD-DEPT PIC A(10).
+
+       FD SORT-RUNSTATUS.
+       01 SS-REC.
+           05 SS-RECORD-COUNT PIC 9(5).
 
        WORKING-STORAGE SECTION.
-       01 GROUP-OF-PEOPLE OCCURS 9 TIMES.
-           05 PERSON-FN PIC A(15).
-           05 PERSON-SURNAME PIC A(15).
-       01 WS-EOF PIC A(1).
-
-       01 CNTR PIC 9(2) VALUE 0.
-       01 CNTR-2 PIC 9(2) VALUE 2.
-       01 SWITCHING_PEOPLE PIC A(30).
-       01 SORTING_ON PIC 9 VALUE 1.
-       01 DISPLAY_COUNTER PIC 9(2) VALUE 1.
-       01 MAX_READ_INPUTS PIC 9(2).
-       01 SPIPPED_FILE_EALIER PIC 9(1) VALUE 0.
+       01 WS-EOF PIC A(1) VALUE 'N'.
+       01 CSV_SORT_LABEL PIC X(10).
+       01 CSV_LINE PIC X(60).
+       01 RECORD_COUNT PIC 9(5) VALUE 0.
+
+      * SD-NAME/SD-SURNAME/SD-DEPT can legitimately contain an
+      * internal space (e.g. "VAN DYKE", "SALES OPS"), so the CSV
+      * writer cannot use STRING ... DELIMITED BY SPACE on them - the
+      * first embedded space would truncate the field. TRIM-LEN holds
+      * the length found by scanning each field backwards for its
+      * last non-space character, which is then used to STRING just
+      * that much of the field DELIMITED BY SIZE.
+       01 NAME-TRIM-LEN PIC 9(2) VALUE 0.
+       01 SURNAME-TRIM-LEN PIC 9(2) VALUE 0.
+       01 DEPT-TRIM-LEN PIC 9(2) VALUE 0.
+       01 TRIM-SCAN PIC 9(2) VALUE 0.
 
       * Program nie obsluguje polskich znakow w imionach
        PROCEDURE DIVISION.
 
-           PERFORM PARA-0.
-           MOVE CNTR TO MAX_READ_INPUTS.
-           ADD SPIPPED_FILE_EALIER TO MAX_READ_INPUTS.
-           DISPLAY MAX_READ_INPUTS.
-
            OPEN OUTPUT SORTEDPP
-           MOVE "SORTED BY NAME:" TO WS-SORTED-PERSON.
-           WRITE WS-SORTED-PERSON.
+           MOVE "SORT_TYPE,FIRST_NAME,LAST_NAME,EMPLOYEE_ID,DEPARTMENT"
+               TO WS-SORTED-LINE.
+           WRITE WS-SORTED-LINE.
 
            DISPLAY " "
            DISPLAY "SORTED BY NAME".
-           MOVE 1 TO CNTR.
-           PERFORM PARA-1 UNTIL SORTING_ON=0.
-           PERFORM PARA-3 UNTIL DISPLAY_COUNTER=MAX_READ_INPUTS.
-
-           MOVE "                           " TO WS-SORTED-PERSON.
-           WRITE WS-SORTED-PERSON.
-           MOVE "SORTED BY SURNAME:" TO WS-SORTED-PERSON.
-           WRITE WS-SORTED-PERSON.
+           MOVE "NAME" TO CSV_SORT_LABEL.
+           SORT PEOPLE-SORT-WORK
+               ON ASCENDING KEY SD-NAME SD-SURNAME
+               USING PEOPLE
+               OUTPUT PROCEDURE IS PARA-1-WRITE-SORTED.
 
            DISPLAY " "
            DISPLAY "SORTED BY SURNAME".
-           MOVE 1 TO CNTR.
-           MOVE 2 TO CNTR-2.
-           MOVE 1 TO DISPLAY_COUNTER.
-           MOVE 1 TO SORTING_ON.
-           PERFORM PARA-4 UNTIL SORTING_ON=0.
-           MOVE 1 TO DISPLAY_COUNTER.
-           PERFORM PARA-3 UNTIL DISPLAY_COUNTER=MAX_READ_INPUTS.
+           MOVE "SURNAME" TO CSV_SORT_LABEL.
+           SORT PEOPLE-SORT-WORK
+               ON ASCENDING KEY SD-SURNAME SD-NAME
+               USING PEOPLE
+               OUTPUT PROCEDURE IS PARA-1-WRITE-SORTED.
+
+           DISPLAY " "
+           DISPLAY "SORTED BY DEPARTMENT".
+           MOVE "DEPARTMENT" TO CSV_SORT_LABEL.
+           SORT PEOPLE-SORT-WORK
+               ON ASCENDING KEY SD-DEPT SD-SURNAME SD-NAME
+               USING PEOPLE
+               OUTPUT PROCEDURE IS PARA-1-WRITE-SORTED.
+
            PERFORM PARA-7.
-           STOP RUN.
-
-           PARA-0.
-               OPEN INPUT PEOPLE.
-                   PERFORM UNTIL WS-EOF='Y'
-                     ADD 1 TO CNTR
-                         READ PEOPLE INTO GROUP-OF-PEOPLE(CNTR)
-                            AT END MOVE 'Y' TO WS-EOF
-                            NOT AT END DISPLAY P-F
-                            IF CNTR > 8 THEN
-                               MOVE 1 TO SPIPPED_FILE_EALIER
-                               MOVE 'Y' TO WS-EOF
-                            END-IF
-                         END-READ
-                   END-PERFORM.
-                 CLOSE PEOPLE.
-
-           PARA-1.
-               IF GROUP-OF-PEOPLE(CNTR) > GROUP-OF-PEOPLE(CNTR-2) THEN
-                   PERFORM PARA-2 1 TIMES
-                   ADD 1 TO SORTING_ON
-               END-IF
-               PERFORM PARA-5.
-
-           PARA-2.
-               MOVE GROUP-OF-PEOPLE(CNTR-2) TO SWITCHING_PEOPLE.
-               MOVE GROUP-OF-PEOPLE(CNTR) TO GROUP-OF-PEOPLE(CNTR-2).
-               MOVE SWITCHING_PEOPLE TO GROUP-OF-PEOPLE(CNTR).
-
-           PARA-3.
-               DISPLAY GROUP-OF-PEOPLE(DISPLAY_COUNTER)
-               PERFORM PARA-6
-               IF DISPLAY_COUNTER < MAX_READ_INPUTS THEN
-                   ADD 1 TO DISPLAY_COUNTER
-               END-IF.
-
-           PARA-4.
-               IF PERSON-SURNAME(CNTR) > PERSON-SURNAME(CNTR-2) THEN
-                   PERFORM PARA-2 1 TIMES
-                   ADD 1 TO SORTING_ON
-               END-IF.
-               IF PERSON-SURNAME(CNTR) = PERSON-SURNAME(CNTR-2) THEN
-                   IF PERSON-FN(CNTR) > PERSON-FN(CNTR-2) THEN
-                       PERFORM PARA-2 1 TIMES
-                       ADD 1 TO SORTING_ON
-                   END-IF
-               END-IF.
-               PERFORM PARA-5.
-
-           PARA-5.
-               ADD 1 TO CNTR
-               ADD 1 TO CNTR-2
-
-               IF CNTR-2 = MAX_READ_INPUTS THEN
-                  MOVE 1 TO CNTR
-                  MOVE 2 TO CNTR-2
-                  IF SORTING_ON = 1 THEN
-                      MOVE 0 TO SORTING_ON
-                  ELSE
-                      MOVE 1 TO SORTING_ON
-                  END-IF
-               END-IF.
+           DISPLAY " "
+           DISPLAY RECORD_COUNT " PEOPLE PROCESSED".
+           PERFORM PARA-8-WRITE-STATUS.
+           GOBACK.
+
+           PARA-1-WRITE-SORTED.
+               MOVE 'N' TO WS-EOF.
+               MOVE 0 TO RECORD_COUNT.
+               PERFORM PARA-2-RETURN-ONE UNTIL WS-EOF = 'Y'.
+
+           PARA-2-RETURN-ONE.
+               RETURN PEOPLE-SORT-WORK
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO RECORD_COUNT
+                       DISPLAY SD-PERSON
+                       PERFORM PARA-6
+               END-RETURN.
 
            PARA-6.
-               MOVE GROUP-OF-PEOPLE(DISPLAY_COUNTER) TO WS-SORTED-PERSON
-               WRITE WS-SORTED-PERSON.
+               MOVE SPACES TO CSV_LINE
+               PERFORM PARA-6-TRIM-NAME
+               PERFORM PARA-6-TRIM-SURNAME
+               PERFORM PARA-6-TRIM-DEPT
+               STRING CSV_SORT_LABEL DELIMITED BY SPACE
+                      "," DELIMITED BY SIZE
+                      SD-NAME(1:NAME-TRIM-LEN) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      SD-SURNAME(1:SURNAME-TRIM-LEN) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      SD-EMPID DELIMITED BY SPACE
+                      "," DELIMITED BY SIZE
+                      SD-DEPT(1:DEPT-TRIM-LEN) DELIMITED BY SIZE
+                   INTO CSV_LINE
+               END-STRING
+               MOVE CSV_LINE TO WS-SORTED-LINE
+               WRITE WS-SORTED-LINE.
+
+           PARA-6-TRIM-NAME.
+               MOVE 15 TO TRIM-SCAN.
+               PERFORM PARA-6-TRIM-STEP
+                   UNTIL TRIM-SCAN = 1
+                       OR SD-NAME(TRIM-SCAN:1) NOT = SPACE.
+               MOVE TRIM-SCAN TO NAME-TRIM-LEN.
+
+           PARA-6-TRIM-SURNAME.
+               MOVE 15 TO TRIM-SCAN.
+               PERFORM PARA-6-TRIM-STEP
+                   UNTIL TRIM-SCAN = 1
+                       OR SD-SURNAME(TRIM-SCAN:1) NOT = SPACE.
+               MOVE TRIM-SCAN TO SURNAME-TRIM-LEN.
+
+           PARA-6-TRIM-DEPT.
+               MOVE 10 TO TRIM-SCAN.
+               PERFORM PARA-6-TRIM-STEP
+                   UNTIL TRIM-SCAN = 1
+                       OR SD-DEPT(TRIM-SCAN:1) NOT = SPACE.
+               MOVE TRIM-SCAN TO DEPT-TRIM-LEN.
+
+           PARA-6-TRIM-STEP.
+               SUBTRACT 1 FROM TRIM-SCAN.
 
            PARA-7.
                CLOSE SORTEDPP.
 
+           PARA-8-WRITE-STATUS.
+               OPEN OUTPUT SORT-RUNSTATUS.
+               MOVE RECORD_COUNT TO SS-RECORD-COUNT.
+               WRITE SS-REC.
+               CLOSE SORT-RUNSTATUS.
+
        END PROGRAM sort_people.
