@@ -0,0 +1,187 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINTAIN_PEOPLE.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT PEOPLE ASSIGN TO 'people_names.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PEOPLE.
+       01 P-F.
+           05 P-F-NAME PIC A(15).
+           05 P-F-SURNAME PIC A(15).
+           05 P-F-EMPID PIC X(6).
+           05 P-F-DEPT PIC A(10).
+
+       WORKING-STORAGE SECTION.
+       01 MP-PEOPLE OCCURS 500 TIMES.
+           05 MP-NAME PIC A(15).
+           05 MP-SURNAME PIC A(15).
+           05 MP-EMPID PIC X(6).
+           05 MP-DEPT PIC A(10).
+       01 WS-EOF PIC A(1) VALUE 'N'.
+
+       01 MP-COUNT PIC 9(3) VALUE 0.
+       01 MP-CAPACITY PIC 9(3) VALUE 500.
+       01 MP-SKIPPED-COUNT PIC 9(3) VALUE 0.
+       01 MP-INDEX PIC 9(3) VALUE 0.
+       01 MP-FOUND-INDEX PIC 9(3) VALUE 0.
+       01 CONTINUE-FLAG PIC A(1) VALUE 'Y'.
+       01 MENU-CHOICE PIC 9(1) VALUE 0.
+
+       01 MP-IN-NAME PIC A(15).
+       01 MP-IN-SURNAME PIC A(15).
+       01 MP-IN-EMPID PIC X(6).
+       01 MP-IN-DEPT PIC A(10).
+
+      * Program nie obsluguje polskich znakow w imionach
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM PARA-0-LOAD.
+           PERFORM PARA-1-MENU UNTIL CONTINUE-FLAG = 'N'.
+           STOP RUN.
+
+           PARA-0-LOAD.
+               OPEN INPUT PEOPLE.
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ PEOPLE
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF MP-COUNT < MP-CAPACITY THEN
+                               ADD 1 TO MP-COUNT
+                               MOVE P-F TO MP-PEOPLE(MP-COUNT)
+                           ELSE
+                               ADD 1 TO MP-SKIPPED-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM.
+               CLOSE PEOPLE.
+               IF MP-SKIPPED-COUNT > 0 THEN
+                   DISPLAY " "
+                   DISPLAY MP-SKIPPED-COUNT
+                       " PERSON(S) EXCEEDED TABLE CAPACITY AND WERE "
+                       "NOT LOADED"
+               END-IF.
+
+           PARA-1-MENU.
+               DISPLAY " ".
+               DISPLAY "PEOPLE FILE MAINTENANCE".
+               DISPLAY "1 - ADD A PERSON".
+               DISPLAY "2 - UPDATE A PERSON".
+               DISPLAY "3 - DELETE A PERSON".
+               DISPLAY "4 - LIST ALL PEOPLE".
+               DISPLAY "5 - SAVE AND EXIT".
+               DISPLAY "ENTER CHOICE: ".
+               ACCEPT MENU-CHOICE.
+               EVALUATE MENU-CHOICE
+                 WHEN 1 PERFORM PARA-2-ADD
+                 WHEN 2 PERFORM PARA-3-UPDATE
+                 WHEN 3 PERFORM PARA-4-DELETE
+                 WHEN 4 PERFORM PARA-5-LIST
+                 WHEN 5 PERFORM PARA-6-SAVE
+                        MOVE 'N' TO CONTINUE-FLAG
+                 WHEN OTHER DISPLAY "INVALID CHOICE"
+               END-EVALUATE.
+
+           PARA-2-ADD.
+               IF MP-COUNT NOT < MP-CAPACITY THEN
+                   DISPLAY "PEOPLE FILE IS FULL - CANNOT ADD"
+               ELSE
+                   DISPLAY "FIRST NAME: "
+                   ACCEPT MP-IN-NAME
+                   DISPLAY "SURNAME: "
+                   ACCEPT MP-IN-SURNAME
+                   DISPLAY "EMPLOYEE ID: "
+                   ACCEPT MP-IN-EMPID
+                   DISPLAY "DEPARTMENT: "
+                   ACCEPT MP-IN-DEPT
+                   ADD 1 TO MP-COUNT
+                   MOVE MP-IN-NAME TO MP-NAME(MP-COUNT)
+                   MOVE MP-IN-SURNAME TO MP-SURNAME(MP-COUNT)
+                   MOVE MP-IN-EMPID TO MP-EMPID(MP-COUNT)
+                   MOVE MP-IN-DEPT TO MP-DEPT(MP-COUNT)
+                   DISPLAY "PERSON ADDED"
+               END-IF.
+
+           PARA-3-UPDATE.
+               DISPLAY "EMPLOYEE ID TO UPDATE: "
+               ACCEPT MP-IN-EMPID
+               PERFORM PARA-7-FIND-BY-EMPID
+               IF MP-FOUND-INDEX = 0 THEN
+                   DISPLAY "EMPLOYEE ID NOT FOUND"
+               ELSE
+                   DISPLAY "FIRST NAME: "
+                   ACCEPT MP-IN-NAME
+                   DISPLAY "SURNAME: "
+                   ACCEPT MP-IN-SURNAME
+                   DISPLAY "DEPARTMENT: "
+                   ACCEPT MP-IN-DEPT
+                   MOVE MP-IN-NAME TO MP-NAME(MP-FOUND-INDEX)
+                   MOVE MP-IN-SURNAME TO MP-SURNAME(MP-FOUND-INDEX)
+                   MOVE MP-IN-DEPT TO MP-DEPT(MP-FOUND-INDEX)
+                   DISPLAY "PERSON UPDATED"
+               END-IF.
+
+           PARA-4-DELETE.
+               DISPLAY "EMPLOYEE ID TO DELETE: "
+               ACCEPT MP-IN-EMPID
+               PERFORM PARA-7-FIND-BY-EMPID
+               IF MP-FOUND-INDEX = 0 THEN
+                   DISPLAY "EMPLOYEE ID NOT FOUND"
+               ELSE
+                   PERFORM PARA-8-SHIFT-UP
+                       VARYING MP-INDEX FROM MP-FOUND-INDEX BY 1
+                       UNTIL MP-INDEX NOT < MP-COUNT
+                   SUBTRACT 1 FROM MP-COUNT
+                   DISPLAY "PERSON DELETED"
+               END-IF.
+
+           PARA-5-LIST.
+               DISPLAY " ".
+               MOVE 1 TO MP-INDEX.
+               PERFORM PARA-9-LIST-ONE UNTIL MP-INDEX > MP-COUNT.
+
+           PARA-6-SAVE.
+               OPEN OUTPUT PEOPLE.
+               MOVE 1 TO MP-INDEX.
+               PERFORM PARA-10-WRITE-ONE UNTIL MP-INDEX > MP-COUNT.
+               CLOSE PEOPLE.
+               DISPLAY "PEOPLE FILE SAVED".
+
+           PARA-7-FIND-BY-EMPID.
+               MOVE 0 TO MP-FOUND-INDEX.
+               MOVE 1 TO MP-INDEX.
+               PERFORM PARA-11-CHECK-ONE UNTIL MP-INDEX > MP-COUNT.
+
+           PARA-8-SHIFT-UP.
+               MOVE MP-PEOPLE(MP-INDEX + 1) TO MP-PEOPLE(MP-INDEX).
+
+           PARA-9-LIST-ONE.
+               DISPLAY MP-NAME(MP-INDEX) " " MP-SURNAME(MP-INDEX) " "
+                   MP-EMPID(MP-INDEX) " " MP-DEPT(MP-INDEX)
+               ADD 1 TO MP-INDEX.
+
+           PARA-10-WRITE-ONE.
+               MOVE MP-NAME(MP-INDEX) TO P-F-NAME
+               MOVE MP-SURNAME(MP-INDEX) TO P-F-SURNAME
+               MOVE MP-EMPID(MP-INDEX) TO P-F-EMPID
+               MOVE MP-DEPT(MP-INDEX) TO P-F-DEPT
+               WRITE P-F
+               ADD 1 TO MP-INDEX.
+
+           PARA-11-CHECK-ONE.
+               IF MP-EMPID(MP-INDEX) = MP-IN-EMPID THEN
+                   MOVE MP-INDEX TO MP-FOUND-INDEX
+                   MOVE MP-COUNT TO MP-INDEX
+               END-IF
+               ADD 1 TO MP-INDEX.
+
+       END PROGRAM MAINTAIN_PEOPLE.
