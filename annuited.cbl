@@ -10,12 +10,23 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
              SELECT FS_CREDIT_INF ASSIGN TO 'annuited_input.txt'
-             ORGANISATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL.
 
              SELECT FS_INSTALLMENTS_INF ASSIGN TO 'annuited_output.txt'
-             ORGANISATION IS LINE SEQUENTIAL
+             ORGANIZATION IS LINE SEQUENTIAL
              ACCESS IS SEQUENTIAL.
 
+             SELECT FS_CHECKPOINT ASSIGN TO 'annuited_checkpoint.txt'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CP-STATUS.
+
+             SELECT FS_RUNSTATUS ASSIGN TO 'annuited_run_status.txt'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT FS_COMPLETED ASSIGN TO 'annuited_completed.txt'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FC-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
            FD FS_CREDIT_INF.
@@ -25,6 +36,8 @@
 
            FD FS_INSTALLMENTS_INF.
            01 FS_I.
+               05 FS_I_CONTRACT PIC X(10).
+               05 BREAK0 PIC A(3).
                05 FS_I_C PIC 9(10).
                05 FS_I_C_DOT PIC A(1).
                05 FS_I_C_V PIC v9(2).
@@ -36,17 +49,69 @@
                05 FS_I_A PIC 9(10).
                05 FS_I_A_DOT PIC A(1).
                05 FS_I_A_V PIC v9(2).
+               05 BREAK3 PIC A(3).
+               05 FS_I_DUE_YEAR PIC 9(4).
+               05 FS_I_DUE_SEP PIC A(1).
+               05 FS_I_DUE_INST PIC 9(4).
+               05 BREAK4 PIC A(3).
+               05 FS_I_BAL PIC 9(10).
+               05 FS_I_BAL_DOT PIC A(1).
+               05 FS_I_BAL_V PIC v9(2).
+               05 BREAK5 PIC A(3).
+               05 FS_I_REPROCESSED PIC A(1).
+
+           FD FS_CHECKPOINT.
+           01 FS_CP.
+               05 FS_CP_CONTRACT PIC X(10).
+               05 FS_CP_COUNTER PIC 9(10).
+               05 FS_CP_TO_PAYOFF PIC 9(10)v9(8).
+               05 FS_CP_ANNUITED PIC 9(10)v9(2).
+               05 FS_CP_CREDIT_SUM PIC 9(10)v9(8).
+
+           FD FS_RUNSTATUS.
+           01 FS_RS.
+               05 FS_RS_CONTRACT_COUNT PIC 9(5).
+               05 FS_RS_VALIDATION_FAILURE PIC A(1).
+               05 FS_RS_RECONCILE_FAILURE PIC A(1).
+
+           FD FS_COMPLETED.
+           01 FS_COMPL_REC.
+               05 FS_COMPL_CONTRACT PIC X(10).
 
        WORKING-STORAGE SECTION.
-       01 WS-EOF PIC A(1).
-       01 COUNTER PIC 9(1) VALUE 0.
-       01 POW_COUNTER PIC 9(1) VALUE 1.
+       01 WS-EOF PIC A(1) VALUE 'N'.
+       01 COUNTER PIC 9(3) VALUE 0.
+       01 POW_COUNTER PIC 9(3) VALUE 1.
+       01 FIELD_COUNTER PIC 9(1) VALUE 0.
+
+       01 CP-STATUS PIC X(2) VALUE '00'.
+       01 CHECKPOINT_EXISTS PIC A(1) VALUE 'N'.
+       01 RESTART_MODE PIC A(1) VALUE 'N'.
+       01 CHECKPOINT_INTERVAL PIC 9(3) VALUE 10.
+       01 CP_REMAINDER PIC 9(3) VALUE 0.
+       01 CP_DIVIDE_WORK PIC 9(10) VALUE 0.
 
        01 CREDIT_INFORMATION.
+           05 CONTRACT_ID PIC X(10).
            05 CREDIT_AMOUNT PIC 9(8)v9(8).
            05 BANK_RATE PIC 9(8)v9(8).
+           05 RATE_FREQUENCY PIC X(1).
            05 INSTALLMENTS PIC 9(8).
            05 YEARS PIC 9(8).
+           05 LUMP_SUM PIC 9(8)v9(8).
+           05 REMAINING_INSTALLMENTS PIC 9(8).
+
+      * FS_C_VALUE arrives as a plain 10-digit alphanumeric string,
+      * so a MONEY/RATE field cannot be loaded with a bare MOVE - an
+      * alphanumeric-to-numeric MOVE aligns the source as an integer
+      * against the target's whole-number part and the implied
+      * decimal places never get populated. INPUT_RAW_VALUE holds the
+      * raw digits as a true integer, which is then scaled down with
+      * COMPUTE to put the decimal point where it belongs: money
+      * fields are encoded in cents, BANK_RATE in basis points.
+       01 INPUT_RAW_VALUE PIC 9(10) VALUE 0.
+
+       01 PERIODS_PER_YEAR PIC 9(2) VALUE 12.
 
        01 ALL_INSTALLMENTS PIC 9(3).
        01 ANNUITED_I PIC 9(10)v9(2).
@@ -59,40 +124,229 @@
        01 INTEREST_PART PIC 9(10)v9(8) VALUE 0.
        01 TO_PAYOFF PIC 9(10)v9(8) VALUE 0.
 
+       01 DUE_YEAR PIC 9(4) VALUE 0.
+       01 DUE_INSTALLMENT PIC 9(4) VALUE 0.
+       01 DUE_WORK PIC 9(8) VALUE 0.
+
+       01 CREDIT_PART_SUM PIC 9(10)v9(8) VALUE 0.
+       01 RECONCILE_DIFF PIC 9(10)v9(8) VALUE 0.
+       01 RECONCILE_TOLERANCE PIC 9(10)v9(8) VALUE 0.01.
+
+       01 CONTRACT_COUNT PIC 9(5) VALUE 0.
+       01 VALIDATION_FAILURE PIC A(1) VALUE 'N'.
+       01 RECONCILE_FAILURE PIC A(1) VALUE 'N'.
+       01 CONTRACT_SKIP PIC A(1) VALUE 'N'.
+
+       01 FC-STATUS PIC X(2) VALUE '00'.
+       01 COMPLETED-CONTRACT-ID PIC X(10) OCCURS 500 TIMES.
+       01 COMPLETED_COUNT PIC 9(3) VALUE 0.
+       01 COMPLETED_CAPACITY PIC 9(3) VALUE 500.
+       01 COMPLETED_SKIPPED_COUNT PIC 9(3) VALUE 0.
+       01 COMPL-INDEX PIC 9(3) VALUE 0.
+       01 COMPL-EOF PIC A(1) VALUE 'N'.
+       01 CONTRACT_ALREADY_DONE PIC A(1) VALUE 'N'.
+
+      * CHECKPOINT_INTERVAL only flushes a checkpoint every N rows, so
+      * a crash between checkpoints leaves the rows written since the
+      * last checkpoint to be recomputed and rewritten when the batch
+      * resumes. REPROCESSED_FLAG marks every row written for a
+      * contract that was resumed from a checkpoint, so a downstream
+      * reader (e.g. the costliest-installments report) can detect and
+      * dedupe any row that made it to the output file twice.
+       01 REPROCESSED_FLAG PIC A(1) VALUE 'N'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM PARA-0.
-           MULTIPLY INSTALLMENTS BY YEARS GIVING ALL_INSTALLMENTS.
-           ADD 1 TO ALL_INSTALLMENTS
-           MOVE 1 TO COUNTER.
-           PERFORM PARA-2 UNTIL COUNTER=ALL_INSTALLMENTS.
-           DIVIDE CREDIT_AMOUNT BY SERIES_SUM GIVING ANNUITED_I.
-           DISPLAY ANNUITED_I.
-           MOVE CREDIT_AMOUNT TO TO_PAYOFF.
-           MOVE 1 TO COUNTER.
-           OPEN OUTPUT FS_INSTALLMENTS_INF
-           PERFORM PARA-4 UNTIL COUNTER=ALL_INSTALLMENTS.
+           OPEN INPUT FS_CREDIT_INF.
+           PERFORM PARA-CHECK-RESTART.
+           PERFORM PARA-LOAD-COMPLETED.
+           IF RESTART_MODE = 'Y' THEN
+               OPEN EXTEND FS_INSTALLMENTS_INF
+               OPEN EXTEND FS_COMPLETED
+           ELSE
+               OPEN OUTPUT FS_INSTALLMENTS_INF
+               OPEN OUTPUT FS_COMPLETED
+           END-IF.
+           PERFORM PARA-BATCH UNTIL WS-EOF='Y'.
+           CLOSE FS_CREDIT_INF.
            CLOSE FS_INSTALLMENTS_INF.
-           STOP RUN.
+           CLOSE FS_COMPLETED.
+           PERFORM PARA-9-WRITE-STATUS.
+           GOBACK.
+
+           PARA-BATCH.
+               MOVE 'N' TO CONTRACT_SKIP.
+               MOVE 'N' TO REPROCESSED_FLAG.
+               PERFORM PARA-0.
+               IF WS-EOF NOT = 'Y' THEN
+                   PERFORM PARA-CHECK-COMPLETED
+                   IF CONTRACT_ALREADY_DONE = 'Y' THEN
+                       DISPLAY "CONTRACT " CONTRACT_ID
+                           " ALREADY COMPLETED ON A PRIOR RUN - "
+                           "SKIPPING"
+                   ELSE
+                       PERFORM PARA-5
+                       IF CONTRACT_SKIP NOT = 'Y' THEN
+                           PERFORM PARA-6
+                           PERFORM PARA-8-EARLY-PAYOFF
+                       END-IF
+                       IF CONTRACT_SKIP NOT = 'Y' THEN
+                           IF REMAINING_INSTALLMENTS > 0 THEN
+                               ADD 1 TO REMAINING_INSTALLMENTS
+                                   GIVING ALL_INSTALLMENTS
+                           ELSE
+                               MULTIPLY INSTALLMENTS BY YEARS
+                                   GIVING ALL_INSTALLMENTS
+                               ADD 1 TO ALL_INSTALLMENTS
+                           END-IF
+                           PERFORM PARA-CHECKPOINT-LOAD
+                           IF CHECKPOINT_EXISTS = 'Y' THEN
+                               MOVE 'Y' TO REPROCESSED_FLAG
+                           END-IF
+                           IF CHECKPOINT_EXISTS NOT = 'Y' THEN
+                               MOVE 0 TO SERIES_SUM
+                               MOVE 1 TO COUNTER
+                               PERFORM PARA-2
+                                   UNTIL COUNTER=ALL_INSTALLMENTS
+                               DIVIDE CREDIT_AMOUNT BY SERIES_SUM
+                                   GIVING ANNUITED_I
+                               DISPLAY ANNUITED_I
+                               MOVE CREDIT_AMOUNT TO TO_PAYOFF
+                               MOVE 0 TO CREDIT_PART_SUM
+                               MOVE 1 TO COUNTER
+                           END-IF
+                           PERFORM PARA-4 UNTIL COUNTER=ALL_INSTALLMENTS
+                           PERFORM PARA-7-RECONCILE
+                           PERFORM PARA-CHECKPOINT-CLEAR
+                           PERFORM PARA-MARK-COMPLETED
+                           ADD 1 TO CONTRACT_COUNT
+                       END-IF
+                   END-IF
+               END-IF.
+
+           PARA-CHECK-RESTART.
+               OPEN INPUT FS_CHECKPOINT.
+               IF CP-STATUS = '00' THEN
+                   READ FS_CHECKPOINT
+                       AT END CONTINUE
+                       NOT AT END MOVE 'Y' TO RESTART_MODE
+                   END-READ
+                   CLOSE FS_CHECKPOINT
+               END-IF.
+
+           PARA-CHECKPOINT-LOAD.
+               MOVE 'N' TO CHECKPOINT_EXISTS.
+               OPEN INPUT FS_CHECKPOINT.
+               IF CP-STATUS = '00' THEN
+                   READ FS_CHECKPOINT
+                       AT END CONTINUE
+                       NOT AT END
+                           IF FS_CP_CONTRACT = CONTRACT_ID THEN
+                               MOVE 'Y' TO CHECKPOINT_EXISTS
+                               MOVE FS_CP_COUNTER TO COUNTER
+                               MOVE FS_CP_TO_PAYOFF TO TO_PAYOFF
+                               MOVE FS_CP_ANNUITED TO ANNUITED_I
+                               MOVE FS_CP_CREDIT_SUM TO CREDIT_PART_SUM
+                           END-IF
+                   END-READ
+                   CLOSE FS_CHECKPOINT
+               END-IF.
+
+           PARA-CHECKPOINT-CLEAR.
+               OPEN OUTPUT FS_CHECKPOINT.
+               CLOSE FS_CHECKPOINT.
+
+           PARA-CHECKPOINT-SAVE.
+               OPEN OUTPUT FS_CHECKPOINT.
+               MOVE CONTRACT_ID TO FS_CP_CONTRACT
+               MOVE COUNTER TO FS_CP_COUNTER
+               MOVE TO_PAYOFF TO FS_CP_TO_PAYOFF
+               MOVE ANNUITED_I TO FS_CP_ANNUITED
+               MOVE CREDIT_PART_SUM TO FS_CP_CREDIT_SUM
+               WRITE FS_CP
+               CLOSE FS_CHECKPOINT.
+
+           PARA-LOAD-COMPLETED.
+               MOVE 0 TO COMPLETED_COUNT.
+               MOVE 0 TO COMPLETED_SKIPPED_COUNT.
+               MOVE 'N' TO COMPL-EOF.
+               IF RESTART_MODE = 'Y' THEN
+                   OPEN INPUT FS_COMPLETED
+                   IF FC-STATUS = '00' THEN
+                       PERFORM PARA-LOAD-COMPLETED-LINE
+                           UNTIL COMPL-EOF = 'Y'
+                       CLOSE FS_COMPLETED
+                       IF COMPLETED_SKIPPED_COUNT > 0 THEN
+                           DISPLAY COMPLETED_SKIPPED_COUNT
+                               " COMPLETED-CONTRACT RECORD(S) "
+                               "EXCEEDED TABLE CAPACITY"
+                       END-IF
+                   END-IF
+               END-IF.
+
+           PARA-LOAD-COMPLETED-LINE.
+               READ FS_COMPLETED
+                   AT END MOVE 'Y' TO COMPL-EOF
+                   NOT AT END
+                       IF COMPLETED_COUNT < COMPLETED_CAPACITY THEN
+                           ADD 1 TO COMPLETED_COUNT
+                           MOVE FS_COMPL_CONTRACT
+                               TO COMPLETED-CONTRACT-ID(COMPLETED_COUNT)
+                       ELSE
+                           ADD 1 TO COMPLETED_SKIPPED_COUNT
+                       END-IF
+               END-READ.
+
+           PARA-CHECK-COMPLETED.
+               MOVE 'N' TO CONTRACT_ALREADY_DONE.
+               MOVE 1 TO COMPL-INDEX.
+               PERFORM PARA-CHECK-COMPLETED-ONE
+                   UNTIL COMPL-INDEX > COMPLETED_COUNT.
+
+           PARA-CHECK-COMPLETED-ONE.
+               IF COMPLETED-CONTRACT-ID(COMPL-INDEX) = CONTRACT_ID THEN
+                   MOVE 'Y' TO CONTRACT_ALREADY_DONE
+                   MOVE COMPLETED_COUNT TO COMPL-INDEX
+               END-IF
+               ADD 1 TO COMPL-INDEX.
+
+           PARA-MARK-COMPLETED.
+               MOVE CONTRACT_ID TO FS_COMPL_REC.
+               WRITE FS_COMPL_REC.
+               IF COMPLETED_COUNT < COMPLETED_CAPACITY THEN
+                   ADD 1 TO COMPLETED_COUNT
+                   MOVE CONTRACT_ID
+                       TO COMPLETED-CONTRACT-ID(COMPLETED_COUNT)
+               END-IF.
 
            PARA-0.
-               OPEN INPUT FS_CREDIT_INF.
-               PERFORM UNTIL WS-EOF='Y'
+               MOVE 0 TO FIELD_COUNTER.
+               PERFORM PARA-0-READ-LINE 8 TIMES.
+
+           PARA-0-READ-LINE.
+               IF WS-EOF NOT = 'Y' THEN
                    READ FS_CREDIT_INF
                        AT END MOVE 'Y' TO WS-EOF
                        NOT AT END DISPLAY FS_C_VALUE
-                       PERFORM PARA-1
-                       ADD 1 TO COUNTER
+                           PERFORM PARA-1
+                           ADD 1 TO FIELD_COUNTER
                    END-READ
-               END-PERFORM.
-               CLOSE FS_CREDIT_INF.
+               END-IF.
 
            PARA-1.
-               EVALUATE COUNTER
-                 WHEN 0 MOVE FS_C_VALUE TO CREDIT_AMOUNT
-                 WHEN 1 MOVE FS_C_VALUE TO BANK_RATE
-                 WHEN 2 MOVE FS_C_VALUE TO INSTALLMENTS
-                 WHEN 3 MOVE FS_C_VALUE TO YEARS.
+               EVALUATE FIELD_COUNTER
+                 WHEN 0 MOVE FS_C_VALUE TO CONTRACT_ID
+                 WHEN 1 MOVE FS_C_VALUE TO INPUT_RAW_VALUE
+                        COMPUTE CREDIT_AMOUNT = INPUT_RAW_VALUE / 100
+                 WHEN 2 MOVE FS_C_VALUE TO INPUT_RAW_VALUE
+                        COMPUTE BANK_RATE = INPUT_RAW_VALUE / 10000
+                 WHEN 3 MOVE FS_C_VALUE TO RATE_FREQUENCY
+                 WHEN 4 MOVE FS_C_VALUE TO INSTALLMENTS
+                 WHEN 5 MOVE FS_C_VALUE TO YEARS
+                 WHEN 6 MOVE FS_C_VALUE TO INPUT_RAW_VALUE
+                        COMPUTE LUMP_SUM = INPUT_RAW_VALUE / 100
+                 WHEN 7 MOVE FS_C_VALUE TO REMAINING_INSTALLMENTS
+               END-EVALUATE.
 
            PARA-2.
                MOVE 0 TO ONE_SERIES
@@ -116,27 +370,146 @@
 
            PARA-4.
                IF COUNTER=1 THEN
-               MOVE "CREDIT PAR      INTEREST PART   ANNUITED" TO FS_I
+                   MOVE "CONTRACT ID  " TO FS_I(1:13)
+                   MOVE "CREDIT PAR      " TO FS_I(14:16)
+                   MOVE "INTEREST PART   " TO FS_I(30:16)
+                   MOVE "ANNUITED        " TO FS_I(46:16)
+                   MOVE "DUE         " TO FS_I(62:12)
+                   MOVE "BALANCE      " TO FS_I(74:13)
+                   MOVE "REPR" TO FS_I(87:4)
                    WRITE FS_I
-                   MOVE "   " TO BREAK
-                   MOVE "   " TO BREAK2
-                   MOVE "." TO FS_I_C_DOT
-                   MOVE "." TO FS_I_I_DOT
-                   MOVE "." TO FS_I_A_DOT
                END-IF
 
+               MOVE "   " TO BREAK0
+               MOVE "   " TO BREAK
+               MOVE "   " TO BREAK2
+               MOVE "   " TO BREAK3
+               MOVE "   " TO BREAK4
+               MOVE "   " TO BREAK5
+               MOVE REPROCESSED_FLAG TO FS_I_REPROCESSED
+               MOVE "." TO FS_I_C_DOT
+               MOVE "." TO FS_I_I_DOT
+               MOVE "." TO FS_I_A_DOT
+               MOVE "/" TO FS_I_DUE_SEP
+               MOVE "." TO FS_I_BAL_DOT
+
                MULTIPLY TO_PAYOFF BY BANK_RATE GIVING INTEREST_PART
                DIVIDE INTEREST_PART BY INSTALLMENTS GIVING INTEREST_PART
                SUBTRACT INTEREST_PART FROM ANNUITED_I GIVING CREDIT_PART
                SUBTRACT CREDIT_PART FROM TO_PAYOFF GIVING TO_PAYOFF
+               ADD CREDIT_PART TO CREDIT_PART_SUM
+
+               SUBTRACT 1 FROM COUNTER GIVING DUE_WORK
+               DIVIDE DUE_WORK BY INSTALLMENTS GIVING DUE_WORK
+                   REMAINDER DUE_INSTALLMENT
+               ADD 1 TO DUE_WORK GIVING DUE_YEAR
+               ADD 1 TO DUE_INSTALLMENT
+
                ADD 1 TO COUNTER
 
+               MOVE CONTRACT_ID TO FS_I_CONTRACT
                MOVE CREDIT_PART TO FS_I_C
                MOVE CREDIT_PART TO FS_I_C_V
                MOVE INTEREST_PART TO FS_I_I
                MOVE INTEREST_PART TO FS_I_I_V
                MOVE ANNUITED_I TO FS_I_A
                MOVE ANNUITED_I TO FS_I_A_V
-               WRITE FS_I.
+               MOVE DUE_YEAR TO FS_I_DUE_YEAR
+               MOVE DUE_INSTALLMENT TO FS_I_DUE_INST
+               MOVE TO_PAYOFF TO FS_I_BAL
+               MOVE TO_PAYOFF TO FS_I_BAL_V
+               WRITE FS_I
+
+               DIVIDE COUNTER BY CHECKPOINT_INTERVAL
+                   GIVING CP_DIVIDE_WORK REMAINDER CP_REMAINDER
+               IF CP_REMAINDER = 0 THEN
+                   PERFORM PARA-CHECKPOINT-SAVE
+               END-IF.
+
+           PARA-5.
+               IF CREDIT_AMOUNT NOT > 0 THEN
+                   DISPLAY "INVALID CREDIT AMOUNT - MUST BE > ZERO"
+                   MOVE 'Y' TO VALIDATION_FAILURE
+                   MOVE 'Y' TO CONTRACT_SKIP
+               END-IF
+
+               IF CONTRACT_SKIP NOT = 'Y' THEN
+                   IF BANK_RATE NOT > 0 OR BANK_RATE > 1 THEN
+                       DISPLAY
+                           "INVALID BANK RATE - MUST BE > 0 AND <= 1"
+                       MOVE 'Y' TO VALIDATION_FAILURE
+                       MOVE 'Y' TO CONTRACT_SKIP
+                   END-IF
+               END-IF
+
+               IF CONTRACT_SKIP NOT = 'Y' THEN
+                   IF INSTALLMENTS = 0 THEN
+                       DISPLAY "INVALID INSTALLMENTS - MUST BE > ZERO"
+                       MOVE 'Y' TO VALIDATION_FAILURE
+                       MOVE 'Y' TO CONTRACT_SKIP
+                   END-IF
+               END-IF
+
+               IF CONTRACT_SKIP NOT = 'Y' THEN
+                   IF YEARS = 0 THEN
+                       DISPLAY "INVALID YEARS - MUST BE > ZERO"
+                       MOVE 'Y' TO VALIDATION_FAILURE
+                       MOVE 'Y' TO CONTRACT_SKIP
+                   END-IF
+               END-IF
+
+               IF CONTRACT_SKIP NOT = 'Y' THEN
+                   IF RATE_FREQUENCY NOT = 'M'
+                       AND RATE_FREQUENCY NOT = 'Q'
+                       AND RATE_FREQUENCY NOT = 'A' THEN
+                       DISPLAY "INVALID RATE FREQUENCY - USE M, Q OR A"
+                       MOVE 'Y' TO VALIDATION_FAILURE
+                       MOVE 'Y' TO CONTRACT_SKIP
+                   END-IF
+               END-IF.
+
+           PARA-6.
+               EVALUATE RATE_FREQUENCY
+                 WHEN 'M' MOVE 12 TO PERIODS_PER_YEAR
+                 WHEN 'Q' MOVE 4 TO PERIODS_PER_YEAR
+                 WHEN 'A' MOVE 1 TO PERIODS_PER_YEAR
+               END-EVALUATE
+               DIVIDE BANK_RATE BY PERIODS_PER_YEAR GIVING BANK_RATE.
+
+           PARA-7-RECONCILE.
+               IF CREDIT_PART_SUM > CREDIT_AMOUNT THEN
+                   SUBTRACT CREDIT_AMOUNT FROM CREDIT_PART_SUM
+                       GIVING RECONCILE_DIFF
+               ELSE
+                   SUBTRACT CREDIT_PART_SUM FROM CREDIT_AMOUNT
+                       GIVING RECONCILE_DIFF
+               END-IF
+               IF RECONCILE_DIFF > RECONCILE_TOLERANCE THEN
+                   DISPLAY "RECONCILIATION FAILED FOR CONTRACT "
+                       CONTRACT_ID
+                   DISPLAY "CREDIT PARTS SUM  " CREDIT_PART_SUM
+                   DISPLAY "CREDIT AMOUNT     " CREDIT_AMOUNT
+                   MOVE 'Y' TO RECONCILE_FAILURE
+               END-IF.
+
+           PARA-8-EARLY-PAYOFF.
+               IF LUMP_SUM > 0 THEN
+                   IF LUMP_SUM > CREDIT_AMOUNT THEN
+                       DISPLAY "INVALID LUMP SUM - EXCEEDS BALANCE"
+                       MOVE 'Y' TO VALIDATION_FAILURE
+                       MOVE 'Y' TO CONTRACT_SKIP
+                   ELSE
+                       SUBTRACT LUMP_SUM FROM CREDIT_AMOUNT
+                           GIVING CREDIT_AMOUNT
+                   END-IF
+               END-IF.
+
+           PARA-9-WRITE-STATUS.
+               OPEN OUTPUT FS_RUNSTATUS.
+               MOVE CONTRACT_COUNT TO FS_RS_CONTRACT_COUNT.
+               MOVE VALIDATION_FAILURE TO FS_RS_VALIDATION_FAILURE.
+               MOVE RECONCILE_FAILURE TO FS_RS_RECONCILE_FAILURE.
+               WRITE FS_RS.
+               CLOSE FS_RUNSTATUS.
 
        END PROGRAM ANNUITED_INSTALLMENTS.
